@@ -13,6 +13,21 @@
            SELECT SALIDA ASSIGN TO "SALIDA-CCCACT.TXT"
            FILE STATUS IS FS-SALIDA.
 
+           SELECT EXCEPCIONES ASSIGN TO "SALIDA-EXCEPCIONES.TXT"
+           FILE STATUS IS FS-EXCEPCIONES.
+
+           SELECT CHECKPOINT ASSIGN TO "CCCACT2.CKP"
+           FILE STATUS IS FS-CHECKPOINT.
+
+           SELECT TABLACODTIPO ASSIGN TO "TABLACODTIPO.TXT"
+           FILE STATUS IS FS-TABLACODTIPO.
+
+           SELECT EXTRACTO ASSIGN TO "EXTRACTO-CCCACT.TXT"
+           FILE STATUS IS FS-EXTRACTO.
+
+           SELECT PARAMETROS ASSIGN TO "PARAMETROS.TXT"
+           FILE STATUS IS FS-PARAMETROS.
+
            SELECT ORDENADO ASSIGN TO "SORT".
 
 
@@ -46,6 +61,43 @@
        01 REG-SALIDA                         PIC X(184).
 
 
+       FD EXCEPCIONES
+          RECORDING MODE F.
+       01 REG-EXCEPCION                      PIC X(080).
+
+
+       FD CHECKPOINT
+          RECORDING MODE F.
+       01 REG-CHECKPOINT.
+           05 CKP-LEIDOS                   PIC 9(09).
+           05 CKP-ESTADO                     PIC X(01).
+             88 CKP-PENDIENTE                    VALUE "P".
+             88 CKP-COMPLETO                     VALUE "C".
+           05 CKP-FECHA                      PIC 9(08).
+           05 CKP-HORA                       PIC 9(06).
+
+
+       FD TABLACODTIPO
+          RECORDING MODE F.
+       01 REG-TABLACODTIPO.
+           05 REF-CODIGO                     PIC X(03).
+           05 REF-TIPO                       PIC X(03).
+           05 REF-DESCRIPCION                PIC X(30).
+
+
+       FD EXTRACTO
+          RECORDING MODE F.
+       01 REG-EXTRACTO                       PIC X(100).
+
+
+       FD PARAMETROS
+          RECORDING MODE F.
+       01 REG-PARAMETROS.
+           05 PAR-SUCURSAL                   PIC 9(06).
+           05 PAR-FECHA-DESDE                PIC 9(08).
+           05 PAR-FECHA-HASTA                PIC 9(08).
+
+
        SD ORDENADO.
 
           01 REG-ORDENADO.
@@ -77,6 +129,20 @@
              88 EOF-ENTRADA                     VALUE "10".
            05 FS-SALIDA                     PIC X(02).
              88 LISTADO-OK                      VALUE "00".
+           05 FS-EXCEPCIONES                PIC X(02).
+             88 EXCEPCIONES-OK                  VALUE "00".
+           05 FS-CHECKPOINT                 PIC X(02).
+             88 CHECKPOINT-OK                   VALUE "00".
+             88 CHECKPOINT-NO-EXISTE            VALUE "35".
+           05 FS-TABLACODTIPO               PIC X(02).
+             88 TABLACODTIPO-OK                 VALUE "00".
+             88 TABLACODTIPO-NO-EXISTE           VALUE "35".
+             88 TABLACODTIPO-EOF                 VALUE "10".
+           05 FS-EXTRACTO                   PIC X(02).
+             88 EXTRACTO-OK                      VALUE "00".
+           05 FS-PARAMETROS                 PIC X(02).
+             88 PARAMETROS-OK                    VALUE "00".
+             88 PARAMETROS-NO-EXISTE             VALUE "35".
 
       *---------------------------------------------
       * VARIABLES PARA AUXILIARES DATOS DE ENTRADA.
@@ -118,7 +184,10 @@
            05 FILLER                       PIC X(16) VALUE SPACES.
            05 WS-NOMBRE-BANCO              PIC X(14)
                    VALUE "BANCO: GALICIA".
-           05 FILLER                       PIC X(90) VALUE SPACES.
+           05 FILLER                       PIC X(60) VALUE SPACES.
+           05 FILLER                       PIC X(08) VALUE "PAGINA: ".
+           05 WS-SUB-PAGINA                PIC ZZZ9.
+           05 FILLER                       PIC X(18) VALUE SPACES.
            05 WS-FECHA-SISTEMA.
                10 WS-DIA                   PIC 9(02) VALUE ZEROES.
                10 FILLER                   PIC X(01) VALUE "/".
@@ -146,7 +215,9 @@
            05 FILLER                       PIC X(10).
            05 COLUMNA-TIPO                 PIC X(18)
                  VALUE "TIPO DE MOVIMIENTO".
-           05 FILLER                       PIC X(14).
+           05 FILLER                       PIC X(03).
+           05 COLUMNA-DESCRIPCION          PIC X(11)
+                 VALUE "DESCRIPCION".
 
 
        01 WS-DATOS-CCCACT.
@@ -171,18 +242,40 @@
                10 FILLER                   PIC X(01) VALUE ":".
                10 DATO-SS                  PIC 9(02).
            05 FILLER                       PIC X(02).
-           05 WS-DATO-IMPORTE              PIC $ZZZ.ZZZ.ZZZ.Z99,9999.
+           05 WS-DATO-IMPORTE              PIC $ZZZ.ZZZ.ZZZ.Z99,9999DB.
            05 FILLER                       PIC X(15).
            05 WS-DATO-TIPO                 PIC X(03).
-           05 FILLER                       PIC X(70) VALUE SPACES.
+           05 FILLER                       PIC X(03) VALUE SPACES.
+           05 WS-DATO-DESCRIPCION          PIC X(30).
+           05 FILLER                       PIC X(37) VALUE SPACES.
+
+      *--------------------------><--------><---------------------------
+      *  EXTRACTO EN FORMATO DELIMITADO POR COMAS (EXTRACTO-CCCACT.TXT)
+      *--------------------------><--------><---------------------------
+       01 WS-EXT-CLIENTE                   PIC X(10).
+       01 WS-EXT-SUCURSAL                  PIC 9(06).
+       01 WS-EXT-CODIGO                    PIC X(03).
+       01 WS-EXT-FECHA                     PIC 9(08).
+       01 WS-EXT-HORA                      PIC 9(06).
+       01 WS-EXT-IMPORTE                   PIC -(11)9V.9999.
+       01 WS-EXT-TIPO                      PIC X(03).
+
+       01 WS-LINEA-EXTRACTO                PIC X(100) VALUE SPACES.
       *------ 130
       *--------------------------><--------><---------------------------
 
-       01 LINEA-TITULO-PRINCIPAL           PIC X(133) VALUE SPACES.
+      *--------------------------><--------><---------------------------
+      *  CONTROL DE SALTO DE PAGINA DEL LISTADO
+      *--------------------------><--------><---------------------------
+       01 WS-MAX-LINEAS-PAGINA             PIC 9(04) VALUE 0040.
+       01 WS-CONT-LINEAS-PAGINA            PIC 9(04) VALUE ZERO.
+       01 WS-NUM-PAGINA                    PIC 9(04) VALUE ZERO.
+
+       01 LINEA-TITULO-PRINCIPAL           PIC X(160) VALUE SPACES.
 
       *--------------------------><--------><---------------------------
 
-       01 LINEA-GUIONADA                   PIC X(133) VALUE ALL "-".
+       01 LINEA-GUIONADA                   PIC X(160) VALUE ALL "-".
 
       *--------------------------><--------><---------------------------
       *  DECLARACION DE VARIABLES PARA CORTE DE CONTROL
@@ -190,6 +283,176 @@
        01 CLIENTE-ACTUAL                   PIC 9(10).
        01 CLIENTE-ANTERIOR                 PIC 9(10).
 
+       01 WS-SW-PRIMER-REGISTRO            PIC X(01) VALUE "S".
+         88 PRIMER-REGISTRO                    VALUE "S".
+
+       01 WS-TOTAL-CLIENTE                 PIC S9(13)V9(04) VALUE ZERO.
+       01 WS-TOTAL-GENERAL                 PIC S9(13)V9(04) VALUE ZERO.
+
+       01 WS-LINEA-TOTAL-CLIENTE.
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(14)
+                VALUE "TOTAL CLIENTE ".
+           05 WS-TOT-CLIENTE-COD           PIC 9(10).
+           05 FILLER                       PIC X(10) VALUE SPACES.
+           05 FILLER                       PIC X(09) VALUE "IMPORTE: ".
+           05 WS-TOT-CLIENTE-IMPORTE       PIC $ZZZ.ZZZ.ZZZ.Z99,9999DB.
+           05 FILLER                       PIC X(65) VALUE SPACES.
+
+       01 WS-LINEA-TOTAL-GENERAL.
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(14)
+                VALUE "TOTAL GENERAL ".
+           05 FILLER                       PIC X(09) VALUE "IMPORTE: ".
+           05 WS-TOT-GENERAL-IMPORTE       PIC $ZZZ.ZZZ.ZZZ.Z99,9999DB.
+           05 FILLER                       PIC X(85) VALUE SPACES.
+
+      *--------------------------><--------><---------------------------
+      *  TABLA DE TIPOS DE MOVIMIENTO CONOCIDOS (VALIDACION Y RESUMEN)
+      *--------------------------><--------><---------------------------
+       01 WS-TABLA-TIPOS.
+           05 WS-TIPO-ENTRADA OCCURS 8 TIMES INDEXED BY WS-IDX-TIPO.
+               10 WS-TIPO-COD               PIC X(03).
+               10 WS-TIPO-DESC              PIC X(20).
+               10 WS-TIPO-CONTADOR          PIC 9(07) VALUE ZERO.
+
+       01 WS-SW-TIPO-ENCONTRADO             PIC X(01) VALUE "N".
+         88 TIPO-ENCONTRADO                     VALUE "S".
+
+      *--------------------------><--------><---------------------------
+      *  TABLA DE DESCRIPCIONES DE CODIGO/TIPO, CARGADA DESDE EL
+      *  ARCHIVO DE REFERENCIA TABLACODTIPO.TXT
+      *--------------------------><--------><---------------------------
+       01 WS-CONT-REF                       PIC 9(04) VALUE ZERO.
+
+       01 WS-TABLA-REF.
+           05 WS-REF-ENTRADA OCCURS 1 TO 200 TIMES
+                              DEPENDING ON WS-CONT-REF
+                              INDEXED BY WS-IDX-REF.
+               10 WS-REF-CODIGO             PIC X(03).
+               10 WS-REF-TIPO               PIC X(03).
+               10 WS-REF-DESC               PIC X(30).
+
+      *--------------------------><--------><---------------------------
+      *  FILTRO DE SUCURSAL Y RANGO DE FECHAS, LEIDO DESDE EL ARCHIVO
+      *  DE PARAMETROS PARAMETROS.TXT. SUCURSAL = CERO Y FECHAS = CERO
+      *  SIGNIFICAN "SIN FILTRO" PARA ESE CAMPO
+      *--------------------------><--------><---------------------------
+       01 WS-FILTRO-SUCURSAL                PIC 9(06) VALUE ZERO.
+       01 WS-FILTRO-FECHA-DESDE             PIC 9(08) VALUE ZERO.
+       01 WS-FILTRO-FECHA-HASTA             PIC 9(08) VALUE 99999999.
+
+       01 WS-FECHA-REGISTRO                 PIC 9(08) VALUE ZERO.
+
+       01 WS-SW-EN-RANGO                    PIC X(01) VALUE "S".
+         88 EN-RANGO                            VALUE "S".
+
+      *--------------------------><--------><---------------------------
+      *  VALIDACION DE REGISTROS DE ENTRADA Y REPORTE DE EXCEPCIONES
+      *--------------------------><--------><---------------------------
+       01 WS-SW-REGISTRO-VALIDO             PIC X(01) VALUE "S".
+         88 REGISTRO-VALIDO                     VALUE "S".
+
+       01 WS-SW-FECHA-VALIDA                PIC X(01) VALUE "S".
+         88 FECHA-VALIDA                        VALUE "S".
+
+       01 WS-MOTIVO-RECHAZO                 PIC X(40) VALUE SPACES.
+
+       01 WS-DIAS-MAX-MES                   PIC 9(02) VALUE ZERO.
+
+       01 WS-TABLA-DIAS-MES-INIT            PIC X(24)
+            VALUE "312831303130313130313031".
+       01 WS-TABLA-DIAS-MES REDEFINES WS-TABLA-DIAS-MES-INIT.
+           05 WS-DIAS-MES OCCURS 12 TIMES   PIC 9(02).
+
+       01 WS-LINEA-EXCEPCION.
+           05 WS-EXC-CLIENTE               PIC X(10).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-EXC-SUCURSAL              PIC 9(06).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-EXC-CODIGO                PIC X(03).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-EXC-FECHA                 PIC X(08).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-EXC-TIPO                  PIC X(03).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-EXC-MOTIVO                PIC X(40).
+
+      *--------------------------><--------><---------------------------
+      *  CONTADORES Y TOTALES PARA EL RESUMEN FINAL DEL PROCESO
+      *--------------------------><--------><---------------------------
+       01 WS-CONT-LEIDOS                   PIC 9(09) VALUE ZERO.
+       01 WS-CONT-ESCRITOS                 PIC 9(09) VALUE ZERO.
+       01 WS-CONT-RECHAZADOS               PIC 9(09) VALUE ZERO.
+       01 WS-CONT-FILTRADOS                PIC 9(09) VALUE ZERO.
+
+      *--------------------------><--------><---------------------------
+      *  REINICIO / CHECKPOINT DE LA CARGA AL SORT
+      *--------------------------><--------><---------------------------
+       01 WS-CHECKPOINT-INTERVALO          PIC 9(09) VALUE 10000.
+       01 WS-CONT-LIBERADOS                PIC 9(09) VALUE ZERO.
+       01 WS-CKP-RESTART-DESDE             PIC 9(09) VALUE ZERO.
+       01 WS-CKP-FECHA-HORA.
+           05 WS-CKP-FECHA                 PIC 9(08).
+           05 WS-CKP-HORA                  PIC 9(06).
+
+       01 WS-CABECERA-RESUMEN.
+           05 FILLER                       PIC X(50) VALUE SPACES.
+           05 FILLER                       PIC X(19)
+                VALUE "RESUMEN DEL PROCESO".
+           05 FILLER                       PIC X(64) VALUE SPACES.
+
+       01 WS-LINEA-RESUMEN-LEIDOS.
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(30)
+                VALUE "REGISTROS LEIDOS DE ENTRADA : ".
+           05 WS-RES-LEIDOS                PIC ZZZ.ZZZ.ZZ9.
+           05 FILLER                       PIC X(90) VALUE SPACES.
+
+       01 WS-LINEA-RESUMEN-ESCRITOS.
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(30)
+                VALUE "REGISTROS GRABADOS EN SALIDA: ".
+           05 WS-RES-ESCRITOS              PIC ZZZ.ZZZ.ZZ9.
+           05 FILLER                       PIC X(90) VALUE SPACES.
+
+       01 WS-LINEA-RESUMEN-RECHAZADOS.
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(30)
+                VALUE "REGISTROS RECHAZADOS        : ".
+           05 WS-RES-RECHAZADOS            PIC ZZZ.ZZZ.ZZ9.
+           05 FILLER                       PIC X(90) VALUE SPACES.
+
+       01 WS-LINEA-RESUMEN-FILTRADOS.
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(30)
+                VALUE "REGISTROS FUERA DE FILTRO   : ".
+           05 WS-RES-FILTRADOS             PIC ZZZ.ZZZ.ZZ9.
+           05 FILLER                       PIC X(90) VALUE SPACES.
+
+       01 WS-LINEA-RESUMEN-IMPORTE.
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(30)
+                VALUE "IMPORTE TOTAL PROCESADO     : ".
+           05 WS-RES-IMPORTE               PIC $ZZZ.ZZZ.ZZZ.Z99,9999DB.
+           05 FILLER                       PIC X(78) VALUE SPACES.
+
+       01 WS-LINEA-RESUMEN-DETALLE.
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 FILLER                       PIC X(32)
+                VALUE "DETALLE POR TIPO DE MOVIMIENTO:".
+           05 FILLER                       PIC X(99) VALUE SPACES.
+
+       01 WS-LINEA-RESUMEN-TIPO.
+           05 FILLER                       PIC X(04) VALUE SPACES.
+           05 WS-RES-TIPO-COD              PIC X(03).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WS-RES-TIPO-DESC             PIC X(20).
+           05 FILLER                       PIC X(05) VALUE SPACES.
+           05 FILLER                       PIC X(10) VALUE "CANTIDAD: ".
+           05 WS-RES-TIPO-CANT             PIC Z.ZZZ.ZZ9.
+           05 FILLER                       PIC X(82) VALUE SPACES.
+
 
        PROCEDURE DIVISION.
 
@@ -202,9 +465,20 @@
            MOVE WS-PROCESO-MES             TO WS-MES
            MOVE WS-PROCESO-DIA             TO WS-DIA
 
+           PERFORM 00005-INICIALIZAR-TABLA-TIPOS
+
+           PERFORM 00006-CARGAR-TABLA-REF
+
+           PERFORM 00004-CARGAR-PARAMETROS
+
            SORT ORDENADO
-      * USO EL CODIGO DEL CLIENTE PARA ORDENAR
+      * USO EL CODIGO DEL CLIENTE COMO CLAVE PRINCIPAL Y, DENTRO DE CADA
+      * CLIENTE, SUCURSAL Y FECHA/HORA PARA QUE EL LISTADO SALGA POR
+      * SUCURSAL Y EN ORDEN CRONOLOGICO
            ON ASCENDING KEY CLIENTE
+                            SUCURSAL
+                            FECHA
+                            CCCACT-HORA IN REG-ORDENADO
 
 
            INPUT PROCEDURE 00010-CARGAR
@@ -215,50 +489,385 @@
                DISPLAY "SORT-RETURN : " SORT-RETURN
            END-IF.
 
-               CLOSE ENTRADA SALIDA.
+               CLOSE ENTRADA SALIDA EXCEPCIONES EXTRACTO.
 
            STOP RUN.
 
+      *--------------------------><--------><---------------------------
+
+      * LEE EL ARCHIVO DE PARAMETROS (SUCURSAL Y RANGO DE FECHAS) Y
+      * ARMA EL FILTRO CON EL QUE 00010-CARGAR DECIDE QUE REGISTROS SE
+      * LIBERAN AL SORT. SI EL ARCHIVO NO EXISTE, LA CORRIDA SALE SIN
+      * FILTRO (TODAS LAS SUCURSALES Y FECHAS)
+
+       00004-CARGAR-PARAMETROS.
+
+           OPEN INPUT PARAMETROS
+
+           IF NOT PARAMETROS-NO-EXISTE
+               READ PARAMETROS
+               AT END
+                   CONTINUE
+               NOT AT END
+                   IF PAR-SUCURSAL NOT = ZERO
+                       MOVE PAR-SUCURSAL      TO WS-FILTRO-SUCURSAL
+                   END-IF
+                   IF PAR-FECHA-DESDE NOT = ZERO
+                       MOVE PAR-FECHA-DESDE   TO WS-FILTRO-FECHA-DESDE
+                   END-IF
+                   IF PAR-FECHA-HASTA NOT = ZERO
+                       MOVE PAR-FECHA-HASTA   TO WS-FILTRO-FECHA-HASTA
+                   END-IF
+               END-READ
+               CLOSE PARAMETROS
+           END-IF
+
+           .
+
+      *--------------------------><--------><---------------------------
+
+      * CARGA LA TABLA DE TIPOS DE MOVIMIENTO CONOCIDOS POR EL BANCO
+
+       00005-INICIALIZAR-TABLA-TIPOS.
+
+           MOVE "DEB" TO WS-TIPO-COD(1)
+           MOVE "DEBITO"               TO WS-TIPO-DESC(1)
+
+           MOVE "CRE" TO WS-TIPO-COD(2)
+           MOVE "CREDITO"              TO WS-TIPO-DESC(2)
+
+           MOVE "AJU" TO WS-TIPO-COD(3)
+           MOVE "AJUSTE"               TO WS-TIPO-DESC(3)
+
+           MOVE "CHQ" TO WS-TIPO-COD(4)
+           MOVE "CHEQUE"               TO WS-TIPO-DESC(4)
+
+           MOVE "TRF" TO WS-TIPO-COD(5)
+           MOVE "TRANSFERENCIA"        TO WS-TIPO-DESC(5)
+
+           MOVE "INT" TO WS-TIPO-COD(6)
+           MOVE "INTERES"              TO WS-TIPO-DESC(6)
+
+           MOVE "COM" TO WS-TIPO-COD(7)
+           MOVE "COMISION"             TO WS-TIPO-DESC(7)
+
+           MOVE "NOT" TO WS-TIPO-COD(8)
+           MOVE "NOTA"                 TO WS-TIPO-DESC(8)
+
+           .
+
+      *--------------------------><--------><---------------------------
+
+      * CARGA EN MEMORIA LA TABLA DE DESCRIPCIONES DE CODIGO/TIPO DESDE
+      * EL ARCHIVO DE REFERENCIA TABLACODTIPO.TXT. SI EL ARCHIVO NO
+      * EXISTE EN LA INSTALACION, EL LISTADO SIGUE SALIENDO CON LA
+      * DESCRIPCION POR DEFECTO DE 00020-SALIDA
+
+       00006-CARGAR-TABLA-REF.
+
+           MOVE ZERO TO WS-CONT-REF
+
+           OPEN INPUT TABLACODTIPO
+
+           IF NOT TABLACODTIPO-NO-EXISTE
+               PERFORM UNTIL TABLACODTIPO-EOF
+                   READ TABLACODTIPO
+                   AT END
+                       SET TABLACODTIPO-EOF TO TRUE
+                   NOT AT END
+                       IF WS-CONT-REF < 200
+                           ADD 1 TO WS-CONT-REF
+                           MOVE REF-CODIGO
+                                TO WS-REF-CODIGO(WS-CONT-REF)
+                           MOVE REF-TIPO
+                                TO WS-REF-TIPO(WS-CONT-REF)
+                           MOVE REF-DESCRIPCION
+                                TO WS-REF-DESC(WS-CONT-REF)
+                       END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TABLACODTIPO
+           END-IF
+
+           .
+
+      *--------------------------><--------><---------------------------
+
+      * ABRE EL FICHERO DE CHECKPOINT Y RECUPERA EL PUNTO DE REINICIO
+      * DE UNA CORRIDA ANTERIOR QUE HAYA QUEDADO INCOMPLETA
+
+       00007-ABRIR-CHECKPOINT.
+
+           MOVE ZERO TO WS-CKP-RESTART-DESDE
+
+           OPEN I-O CHECKPOINT
+
+           IF CHECKPOINT-NO-EXISTE
+               OPEN OUTPUT CHECKPOINT
+               INITIALIZE REG-CHECKPOINT
+               MOVE ZERO TO CKP-LEIDOS
+               SET CKP-PENDIENTE TO TRUE
+               WRITE REG-CHECKPOINT
+               CLOSE CHECKPOINT
+               OPEN I-O CHECKPOINT
+           END-IF
+
+           READ CHECKPOINT NEXT RECORD
+           AT END
+               MOVE ZERO TO CKP-LEIDOS
+               SET CKP-PENDIENTE TO TRUE
+           END-READ
+
+           IF CKP-PENDIENTE
+               MOVE CKP-LEIDOS TO WS-CKP-RESTART-DESDE
+               IF WS-CKP-RESTART-DESDE NOT = ZERO
+                   DISPLAY "REINICIANDO DESDE EL CHECKPOINT: "
+                           WS-CKP-RESTART-DESDE
+               END-IF
+           END-IF
+
+           .
+
+      *--------------------------><--------><---------------------------
+
+      * GRABA EL AVANCE ACTUAL EN EL FICHERO DE CHECKPOINT
+
+       00008-GRABAR-CHECKPOINT.
+
+           ACCEPT WS-CKP-FECHA FROM DATE YYYYMMDD
+           ACCEPT WS-CKP-HORA FROM TIME
+
+           MOVE WS-CONT-LEIDOS    TO CKP-LEIDOS
+           MOVE WS-CKP-FECHA      TO CKP-FECHA
+           MOVE WS-CKP-HORA       TO CKP-HORA
+           SET CKP-PENDIENTE      TO TRUE
+
+      * CHECKPOINT ES UN ARCHIVO SECUENCIAL DE UN SOLO REGISTRO: NO HAY
+      * UN READ PREVIO QUE REWRITE PUEDA APOYAR, ASI QUE SE REGRABA
+      * CERRANDO Y REABRIENDO EN OUTPUT. SE DEJA REABIERTO EN I-O AL
+      * SALIR PARA NO ALTERAR EL MODO EN QUE 00007-ABRIR-CHECKPOINT LO
+      * DEJO.
+           CLOSE CHECKPOINT
+           OPEN OUTPUT CHECKPOINT
+           WRITE REG-CHECKPOINT
+
+           IF NOT CHECKPOINT-OK
+               DISPLAY "ERROR AL GRABAR CHECKPOINT, FS: " FS-CHECKPOINT
+           END-IF
+
+           CLOSE CHECKPOINT
+           OPEN I-O CHECKPOINT
+
+           .
+
+      *--------------------------><--------><---------------------------
+
+      * MARCA EL CHECKPOINT COMO COMPLETO AL TERMINAR LA CORRIDA SIN
+      * ERRORES, PARA QUE LA PROXIMA EJECUCION ARRANQUE DESDE CERO
+
+       00009-FINALIZAR-CHECKPOINT.
+
+           MOVE ZERO              TO CKP-LEIDOS
+           SET CKP-COMPLETO       TO TRUE
+
+           CLOSE CHECKPOINT
+           OPEN OUTPUT CHECKPOINT
+           WRITE REG-CHECKPOINT
+
+           IF NOT CHECKPOINT-OK
+               DISPLAY "ERROR AL GRABAR CHECKPOINT, FS: " FS-CHECKPOINT
+           END-IF
+
+           CLOSE CHECKPOINT
+
+           .
+
       *--------------------------><--------><---------------------------
 
        00010-CARGAR.
 
            OPEN INPUT ENTRADA
                 OUTPUT SALIDA
+                OUTPUT EXCEPCIONES
+                OUTPUT EXTRACTO
+
+           PERFORM 00007-ABRIR-CHECKPOINT
 
            PERFORM 00030-LECTURA-SORT.
 
            PERFORM UNTIL EOF-ENTRADA
 
-           MOVE REG-CCCACT TO REG-ORDENADO
+           PERFORM 00014-VERIFICAR-FILTRO
 
-           RELEASE REG-ORDENADO
+           IF NOT EN-RANGO
+               ADD 1 TO WS-CONT-FILTRADOS
+           ELSE
+               PERFORM 00011-VALIDAR-REGISTRO
 
-           DISPLAY CLIENTE
+               IF REGISTRO-VALIDO
+                   MOVE REG-CCCACT TO REG-ORDENADO
+                   RELEASE REG-ORDENADO
+                   ADD 1 TO WS-CONT-LIBERADOS
+               ELSE
+                   PERFORM 00013-GRABAR-EXCEPCION
+                   ADD 1 TO WS-CONT-RECHAZADOS
+               END-IF
+           END-IF
+
+           IF WS-CONT-LIBERADOS > ZERO
+              AND FUNCTION MOD(WS-CONT-LIBERADOS
+                               WS-CHECKPOINT-INTERVALO) = ZERO
+               PERFORM 00008-GRABAR-CHECKPOINT
+           END-IF
+
+           DISPLAY CCCACT-CLIENTE
 
            PERFORM 00030-LECTURA-SORT
 
            END-PERFORM.
 
+           PERFORM 00009-FINALIZAR-CHECKPOINT
+
            DISPLAY "--------------------------------------------------"
 
            .
 
       *--------------------------><--------><---------------------------
 
-       00020-SALIDA.
+      * VALIDA UN REGISTRO DE ENTRADA ANTES DE LIBERARLO AL SORT
+
+       00011-VALIDAR-REGISTRO.
+
+           MOVE "S" TO WS-SW-REGISTRO-VALIDO
+           MOVE SPACES TO WS-MOTIVO-RECHAZO
+
+           IF CCCACT-CLIENTE = SPACES
+               MOVE "N" TO WS-SW-REGISTRO-VALIDO
+               MOVE "CLIENTE EN BLANCO" TO WS-MOTIVO-RECHAZO
+           END-IF
+
+           IF REGISTRO-VALIDO
+               PERFORM 00012-VALIDAR-FECHA
+               IF NOT FECHA-VALIDA
+                   MOVE "N" TO WS-SW-REGISTRO-VALIDO
+               END-IF
+           END-IF
+
+           IF REGISTRO-VALIDO
+               MOVE "N" TO WS-SW-TIPO-ENCONTRADO
+               SET WS-IDX-TIPO TO 1
+               SEARCH WS-TIPO-ENTRADA
+                   AT END CONTINUE
+                   WHEN WS-TIPO-COD(WS-IDX-TIPO) = CCCACT-TIPO
+                       SET TIPO-ENCONTRADO TO TRUE
+               END-SEARCH
+               IF NOT TIPO-ENCONTRADO
+                   MOVE "N" TO WS-SW-REGISTRO-VALIDO
+                   MOVE "TIPO DE MOVIMIENTO DESCONOCIDO"
+                        TO WS-MOTIVO-RECHAZO
+               END-IF
+           END-IF
+
+           IF REGISTRO-VALIDO
+               IF NOT CCCACT-IMPORTE NUMERIC
+                   MOVE "N" TO WS-SW-REGISTRO-VALIDO
+                   MOVE "IMPORTE INVALIDO" TO WS-MOTIVO-RECHAZO
+               END-IF
+           END-IF
 
-           MOVE WS-CABECERA-PRINCIPAL TO LINEA-TITULO-PRINCIPAL
-           WRITE REG-SALIDA FROM LINEA-TITULO-PRINCIPAL
-           AFTER ADVANCING 2 LINES
+           .
 
-           MOVE WS-SUBTITULOS TO LINEA-TITULO-PRINCIPAL
-           WRITE REG-SALIDA FROM LINEA-TITULO-PRINCIPAL
-           AFTER ADVANCING 2 LINES
+      *--------------------------><--------><---------------------------
 
-           MOVE WS-COLUMNAS TO LINEA-TITULO-PRINCIPAL
-           WRITE REG-SALIDA FROM LINEA-TITULO-PRINCIPAL
-           AFTER ADVANCING 2 LINES
+      * VERIFICA QUE CCCACT-FECHA SEA UNA FECHA DE CALENDARIO VALIDA
+
+       00012-VALIDAR-FECHA.
+
+           MOVE "S" TO WS-SW-FECHA-VALIDA
+
+           IF NOT CCCACT-ANIO NUMERIC OR NOT CCCACT-MES NUMERIC
+              OR NOT CCCACT-DIA NUMERIC
+               MOVE "N" TO WS-SW-FECHA-VALIDA
+               MOVE "FECHA NO NUMERICA" TO WS-MOTIVO-RECHAZO
+           ELSE
+               IF CCCACT-ANIO < 1900 OR CCCACT-MES < 1
+                  OR CCCACT-MES > 12 OR CCCACT-DIA < 1
+                   MOVE "N" TO WS-SW-FECHA-VALIDA
+                   MOVE "FECHA INVALIDA" TO WS-MOTIVO-RECHAZO
+               ELSE
+                   MOVE WS-DIAS-MES(CCCACT-MES) TO WS-DIAS-MAX-MES
+                   IF CCCACT-MES = 2
+                      AND FUNCTION MOD(CCCACT-ANIO, 4) = 0
+                      AND (FUNCTION MOD(CCCACT-ANIO, 100) NOT = 0
+                           OR FUNCTION MOD(CCCACT-ANIO, 400) = 0)
+                       ADD 1 TO WS-DIAS-MAX-MES
+                   END-IF
+                   IF CCCACT-DIA > WS-DIAS-MAX-MES
+                       MOVE "N" TO WS-SW-FECHA-VALIDA
+                       MOVE "FECHA INVALIDA" TO WS-MOTIVO-RECHAZO
+                   END-IF
+               END-IF
+           END-IF
+
+           .
+
+      *--------------------------><--------><---------------------------
+
+      * GRABA EN EL REPORTE DE EXCEPCIONES UN REGISTRO RECHAZADO
+
+       00013-GRABAR-EXCEPCION.
+
+           MOVE CCCACT-CLIENTE       TO WS-EXC-CLIENTE
+           MOVE CCCACT-SUCURSAL      TO WS-EXC-SUCURSAL
+           MOVE CCCACT-CODIGO        TO WS-EXC-CODIGO
+           MOVE CCCACT-ANIO          TO WS-EXC-FECHA(1:4)
+           MOVE CCCACT-MES           TO WS-EXC-FECHA(5:2)
+           MOVE CCCACT-DIA           TO WS-EXC-FECHA(7:2)
+           MOVE CCCACT-TIPO          TO WS-EXC-TIPO
+           MOVE WS-MOTIVO-RECHAZO    TO WS-EXC-MOTIVO
+
+           WRITE REG-EXCEPCION FROM WS-LINEA-EXCEPCION
+
+           .
+
+      *--------------------------><--------><---------------------------
+
+      * DETERMINA SI EL REGISTRO ACTUAL CAE DENTRO DE LA SUCURSAL Y EL
+      * RANGO DE FECHAS PEDIDO POR PARAMETROS; LOS QUE QUEDAN AFUERA NI
+      * SE LIBERAN AL SORT NI SE REPORTAN COMO RECHAZADOS
+
+       00014-VERIFICAR-FILTRO.
+
+           MOVE "S" TO WS-SW-EN-RANGO
+
+           MOVE CCCACT-ANIO TO WS-FECHA-REGISTRO(1:4)
+           MOVE CCCACT-MES  TO WS-FECHA-REGISTRO(5:2)
+           MOVE CCCACT-DIA  TO WS-FECHA-REGISTRO(7:2)
+
+           IF WS-FILTRO-SUCURSAL NOT = ZERO
+              AND CCCACT-SUCURSAL NOT = WS-FILTRO-SUCURSAL
+               MOVE "N" TO WS-SW-EN-RANGO
+           END-IF
+
+      * UNA FECHA NO NUMERICA NO SE FILTRA AQUI: SE DEJA PASAR PARA QUE
+      * 00011-VALIDAR-REGISTRO/00012-VALIDAR-FECHA LA RECHACE Y LA
+      * REPORTE COMO EXCEPCION, EN LUGAR DE CONTARLA COMO FUERA DE
+      * FILTRO POR UNA COMPARACION RELACIONAL SOBRE BYTES NO NUMERICOS
+           IF CCCACT-ANIO NUMERIC AND CCCACT-MES NUMERIC
+              AND CCCACT-DIA NUMERIC
+               IF WS-FECHA-REGISTRO < WS-FILTRO-FECHA-DESDE
+                  OR WS-FECHA-REGISTRO > WS-FILTRO-FECHA-HASTA
+                   MOVE "N" TO WS-SW-EN-RANGO
+               END-IF
+           END-IF
+
+           .
+
+      *--------------------------><--------><---------------------------
+
+       00020-SALIDA.
+
+           PERFORM 00026-IMPRIMIR-ENCABEZADO
 
            SET ENTRADA-OK TO TRUE
 
@@ -268,14 +877,21 @@
 
            PERFORM UNTIL EOF-ENTRADA
 
-                 DISPLAY CLIENTE
+           DISPLAY CLIENTE
+
+           MOVE REG-ORDENADO         TO AUX-CCCACT
 
-                 RETURN ORDENADO
-                 AT END SET EOF-ENTRADA TO TRUE
+           MOVE AUX-CCCACT-CLIENTE   TO CLIENTE-ACTUAL
 
-                 END-RETURN
+           IF PRIMER-REGISTRO
+               MOVE CLIENTE-ACTUAL   TO CLIENTE-ANTERIOR
+               MOVE "N" TO WS-SW-PRIMER-REGISTRO
+           END-IF
 
-           MOVE REG-ORDENADO         TO AUX-CCCACT
+           IF CLIENTE-ACTUAL NOT = CLIENTE-ANTERIOR
+               PERFORM 00025-TOTAL-CLIENTE
+               MOVE CLIENTE-ACTUAL   TO CLIENTE-ANTERIOR
+           END-IF
 
            MOVE AUX-CCCACT-CLIENTE   TO WS-DATO-CLIENTE
            MOVE AUX-CCCACT-SUCURSAL  TO WS-DATO-SUCURSAL
@@ -292,12 +908,181 @@
            MOVE AUX-CCCACT-IMPORTE   TO WS-DATO-IMPORTE
            MOVE AUX-CCCACT-TIPO      TO WS-DATO-TIPO
 
+           MOVE "NO DEFINIDO"        TO WS-DATO-DESCRIPCION
+           IF WS-CONT-REF > ZERO
+               SET WS-IDX-REF TO 1
+               SEARCH WS-REF-ENTRADA
+                   AT END CONTINUE
+                   WHEN WS-REF-CODIGO(WS-IDX-REF) = AUX-CCCACT-CODIGO
+                    AND WS-REF-TIPO(WS-IDX-REF)   = AUX-CCCACT-TIPO
+                       MOVE WS-REF-DESC(WS-IDX-REF)
+                            TO WS-DATO-DESCRIPCION
+               END-SEARCH
+           END-IF
+
            MOVE WS-DATOS-CCCACT      TO LINEA-TITULO-PRINCIPAL
 
            WRITE REG-SALIDA FROM LINEA-TITULO-PRINCIPAL
            AFTER ADVANCING 2 LINES
 
-           END-PERFORM.
+           ADD 2 TO WS-CONT-LINEAS-PAGINA
+           IF WS-CONT-LINEAS-PAGINA >= WS-MAX-LINEAS-PAGINA
+               PERFORM 00026-IMPRIMIR-ENCABEZADO
+           END-IF
+
+           MOVE AUX-CCCACT-CLIENTE   TO WS-EXT-CLIENTE
+           MOVE AUX-CCCACT-SUCURSAL  TO WS-EXT-SUCURSAL
+           MOVE AUX-CCCACT-CODIGO    TO WS-EXT-CODIGO
+           MOVE AUX-CCCACT-FECHA     TO WS-EXT-FECHA
+           MOVE AUX-CCCACT-HORA      TO WS-EXT-HORA
+           MOVE AUX-CCCACT-IMPORTE   TO WS-EXT-IMPORTE
+           MOVE AUX-CCCACT-TIPO      TO WS-EXT-TIPO
+
+           MOVE SPACES TO WS-LINEA-EXTRACTO
+           STRING WS-EXT-CLIENTE  DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  WS-EXT-SUCURSAL DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  WS-EXT-CODIGO   DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  WS-EXT-FECHA    DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  WS-EXT-HORA     DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  WS-EXT-IMPORTE  DELIMITED BY SIZE
+                  ","             DELIMITED BY SIZE
+                  WS-EXT-TIPO     DELIMITED BY SIZE
+             INTO WS-LINEA-EXTRACTO
+           END-STRING
+
+           WRITE REG-EXTRACTO FROM WS-LINEA-EXTRACTO
+
+           ADD AUX-CCCACT-IMPORTE    TO WS-TOTAL-CLIENTE
+           ADD AUX-CCCACT-IMPORTE    TO WS-TOTAL-GENERAL
+           ADD 1                     TO WS-CONT-ESCRITOS
+
+           SET WS-IDX-TIPO TO 1
+           SEARCH WS-TIPO-ENTRADA
+               WHEN WS-TIPO-COD(WS-IDX-TIPO) = AUX-CCCACT-TIPO
+                   ADD 1 TO WS-TIPO-CONTADOR(WS-IDX-TIPO)
+           END-SEARCH
+
+           RETURN ORDENADO
+           AT END SET EOF-ENTRADA TO TRUE
+           END-RETURN
+
+           END-PERFORM
+
+           PERFORM 00025-TOTAL-CLIENTE
+
+           MOVE WS-TOTAL-GENERAL     TO WS-TOT-GENERAL-IMPORTE
+           WRITE REG-SALIDA FROM WS-LINEA-TOTAL-GENERAL
+           AFTER ADVANCING 2 LINES
+
+           PERFORM 00027-RESUMEN-FINAL
+
+           .
+
+      *--------------------------><--------><---------------------------
+
+      * IMPRIME EL SUBTOTAL DEL CLIENTE QUE CIERRA EL CORTE DE CONTROL
+
+       00025-TOTAL-CLIENTE.
+
+           IF PRIMER-REGISTRO
+               EXIT PARAGRAPH
+           END-IF
+
+           WRITE REG-SALIDA FROM LINEA-GUIONADA
+           AFTER ADVANCING 2 LINES
+
+           MOVE CLIENTE-ANTERIOR      TO WS-TOT-CLIENTE-COD
+           MOVE WS-TOTAL-CLIENTE      TO WS-TOT-CLIENTE-IMPORTE
+           WRITE REG-SALIDA FROM WS-LINEA-TOTAL-CLIENTE
+           AFTER ADVANCING 2 LINES
+
+           ADD 4 TO WS-CONT-LINEAS-PAGINA
+           IF WS-CONT-LINEAS-PAGINA >= WS-MAX-LINEAS-PAGINA
+               PERFORM 00026-IMPRIMIR-ENCABEZADO
+           END-IF
+
+           MOVE ZERO TO WS-TOTAL-CLIENTE
+
+           .
+      *--------------------------><--------><---------------------------
+
+      * IMPRIME LA CABECERA, EL SUBTITULO (CON EL NUMERO DE PAGINA) Y
+      * LOS TITULOS DE COLUMNA; SE LLAMA AL COMIENZO DEL LISTADO Y CADA
+      * VEZ QUE SE CUMPLE EL MAXIMO DE LINEAS POR PAGINA
+
+       00026-IMPRIMIR-ENCABEZADO.
+
+           ADD 1 TO WS-NUM-PAGINA
+           MOVE WS-NUM-PAGINA TO WS-SUB-PAGINA
+           MOVE ZERO TO WS-CONT-LINEAS-PAGINA
+
+           MOVE WS-CABECERA-PRINCIPAL TO LINEA-TITULO-PRINCIPAL
+           WRITE REG-SALIDA FROM LINEA-TITULO-PRINCIPAL
+           AFTER ADVANCING PAGE
+
+           MOVE WS-SUBTITULOS TO LINEA-TITULO-PRINCIPAL
+           WRITE REG-SALIDA FROM LINEA-TITULO-PRINCIPAL
+           AFTER ADVANCING 2 LINES
+
+           MOVE WS-COLUMNAS TO LINEA-TITULO-PRINCIPAL
+           WRITE REG-SALIDA FROM LINEA-TITULO-PRINCIPAL
+           AFTER ADVANCING 2 LINES
+
+           .
+      *--------------------------><--------><---------------------------
+
+      * IMPRIME LA PAGINA DE RESUMEN DEL PROCESO AL CIERRE DEL LISTADO
+
+       00027-RESUMEN-FINAL.
+
+           WRITE REG-SALIDA FROM LINEA-GUIONADA
+           AFTER ADVANCING PAGE
+
+           WRITE REG-SALIDA FROM WS-CABECERA-RESUMEN
+           AFTER ADVANCING 2 LINES
+
+           WRITE REG-SALIDA FROM LINEA-GUIONADA
+           AFTER ADVANCING 2 LINES
+
+           MOVE WS-CONT-LEIDOS       TO WS-RES-LEIDOS
+           WRITE REG-SALIDA FROM WS-LINEA-RESUMEN-LEIDOS
+           AFTER ADVANCING 2 LINES
+
+           MOVE WS-CONT-ESCRITOS     TO WS-RES-ESCRITOS
+           WRITE REG-SALIDA FROM WS-LINEA-RESUMEN-ESCRITOS
+           AFTER ADVANCING 2 LINES
+
+           MOVE WS-CONT-RECHAZADOS   TO WS-RES-RECHAZADOS
+           WRITE REG-SALIDA FROM WS-LINEA-RESUMEN-RECHAZADOS
+           AFTER ADVANCING 2 LINES
+
+           MOVE WS-CONT-FILTRADOS    TO WS-RES-FILTRADOS
+           WRITE REG-SALIDA FROM WS-LINEA-RESUMEN-FILTRADOS
+           AFTER ADVANCING 2 LINES
+
+           MOVE WS-TOTAL-GENERAL     TO WS-RES-IMPORTE
+           WRITE REG-SALIDA FROM WS-LINEA-RESUMEN-IMPORTE
+           AFTER ADVANCING 2 LINES
+
+           WRITE REG-SALIDA FROM WS-LINEA-RESUMEN-DETALLE
+           AFTER ADVANCING 2 LINES
+
+           SET WS-IDX-TIPO TO 1
+           PERFORM 8 TIMES
+               MOVE WS-TIPO-COD(WS-IDX-TIPO)     TO WS-RES-TIPO-COD
+               MOVE WS-TIPO-DESC(WS-IDX-TIPO)    TO WS-RES-TIPO-DESC
+               MOVE WS-TIPO-CONTADOR(WS-IDX-TIPO) TO WS-RES-TIPO-CANT
+               WRITE REG-SALIDA FROM WS-LINEA-RESUMEN-TIPO
+               AFTER ADVANCING 2 LINES
+               SET WS-IDX-TIPO UP BY 1
+           END-PERFORM
+
+           .
       *--------------------------><--------><---------------------------
 
       * FUNCION PARA LECTURA DEL FICHERO QUE SORT-EARE
@@ -306,6 +1091,10 @@
 
            READ ENTRADA.
 
+           IF ENTRADA-OK
+               ADD 1 TO WS-CONT-LEIDOS
+           END-IF.
+
       *     DISPLAY "ENTRADA " FS-ENTRADA.
 
        END PROGRAM CCCACT2.
